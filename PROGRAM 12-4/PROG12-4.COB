@@ -0,0 +1,274 @@
+       IDENTIFICATION DIVISION.
+      *
+      *
+       PROGRAM-ID.    PROG12-4.
+      *AUTHOR.        ERIC.
+      *INSTALLATION.  WSC.
+      *DATE-WRITTEN.  APR 04,2003.
+      *DATE-COMPILED. APR 04,2003.
+      *SECURITY.      NONE.
+      *
+      *
+      * THIS PROGRAM VALIDATES THE TAX BRACKET RANGES IN
+      * PAYTABLE1.DAT BEFORE PROG12-2 LOADS THEM. THE TABLE HOLDS
+      * THREE MARITAL-STATUS ROWS OF SEVEN BRACKETS EACH. FOR EVERY
+      * ROW THIS PROGRAM CHECKS THAT EACH BRACKET'S LOWER LIMIT DOES
+      * NOT EXCEED ITS UPPER LIMIT, AND THAT EACH BRACKET PICKS UP
+      * WHERE THE PRIOR ONE LEFT OFF, WITH NO GAP AND NO OVERLAP.
+      * ONE LINE IS WRITTEN TO PROG12-4_OUT.DAT FOR EVERY PROBLEM
+      * FOUND, FOLLOWED BY A SUMMARY LINE GIVING THE TOTAL NUMBER
+      * OF PROBLEMS.
+      *
+      *
+      *
+       ENVIRONMENT DIVISION.
+      *
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT PAY-RATE-TABLE-FILE-IN
+               ASSIGN TO "PAYTABLE1.DAT".
+           SELECT VALIDATION-REPORT-OUT
+               ASSIGN TO "PROG12-4_OUT.DAT".
+      *
+      *
+      *
+       DATA DIVISION.
+      *
+      *
+       FILE SECTION.
+      *
+       FD  PAY-RATE-TABLE-FILE-IN
+               RECORD CONTAINS 134 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS PAY-RATE-TABLE-REC.
+      *
+       01  PAY-RATE-TABLE-REC               PIC X(134).
+      *
+       FD  VALIDATION-REPORT-OUT
+               RECORD CONTAINS 132 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS VR-REPORT-OUT.
+      *
+       01  VR-REPORT-OUT                    PIC X(132).
+      *
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *
+       01  WS-PAGE-LAYOUT.
+           05  WS-PAGE-COUNT               PIC 9(3).
+           05  WS-LINES-USED               PIC 99.
+      *
+       01  WS-SWITCHES.
+           05  WS-EOT-SW                   PIC X(1).
+      *
+       01  WS-COUNTS.
+           05  WS-ROWS-LOADED-CNT          PIC 9.
+           05  WS-ERROR-CNT                PIC 9(3).
+      *
+       01  WS-DATE-ACCEPT.
+           05  DATE-ACCEPT                  PIC X(6).
+           05  DATE-WS REDEFINES DATE-ACCEPT.
+               10  WS-YEAR                  PIC X(2).
+               10  WS-MONTH                 PIC X(2).
+               10  WS-DAY                   PIC X(2).
+      *
+       01  WS-EXPECTED-LL                  PIC 9(5).
+      *
+       01  IT-RATE-TABLE.
+           05  IT-PAY-STATUS-IN    OCCURS 3 TIMES
+                                   INDEXED BY IT-STATUS-INDEX.
+               10  IT-STATUS-CODE-IN        PIC X.
+               10  IT-TAX-RATE-IN  OCCURS 7 TIMES
+                                   INDEXED BY IT-RATE-INDEX.
+                   15  IT-LL-IN             PIC 9(5).
+                   15  IT-PERCENT-IN        PIC V99.
+                   15  IT-ADDED-TAX-IN      PIC 9(5)V99.
+                   15  IT-UL-IN             PIC 9(5).
+      *
+       01  WS-HEADING.
+           05  FILLER                      PIC X(4) VALUE "PAY".
+           05  FILLER                      PIC X VALUE SPACE.
+           05  FILLER                      PIC X(5) VALUE "TABLE".
+           05  FILLER                      PIC X VALUE SPACE.
+           05  FILLER                      PIC X(10) VALUE "VALIDATION".
+           05  FILLER                      PIC X VALUE SPACE.
+           05  FILLER                      PIC X(6) VALUE "REPORT".
+           05  FILLER                      PIC X VALUE SPACE.
+           05  FILLER                      PIC X(6) VALUE "(12-4)".
+           05  FILLER                      PIC X(13) VALUE SPACES.
+           05  WS-RUN-DATE-OUT.
+               10  WS-MONTH-OUT            PIC X(2).
+               10  FILLER                  PIC X(1) VALUE "-".
+               10  WS-DAY-OUT              PIC X(2).
+               10  FILLER                  PIC X(1) VALUE "-".
+               10  WS-YEAR-OUT             PIC X(2).
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  FILLER                      PIC X(4) VALUE "PAGE".
+           05  FILLER                      PIC X.
+           05  WS-PAGE-OUT                 PIC ZZ9.
+           05  FILLER                      PIC X(65) VALUE SPACES.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER                      PIC X(5) VALUE SPACES.
+           05  DL-STATUS-CODE-OUT          PIC X.
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  DL-BRACKET-OUT              PIC 9.
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  DL-PROBLEM-OUT              PIC X(9).
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  DL-LL-OUT                   PIC ZZZZ9.
+           05  FILLER                      PIC X(1) VALUE SPACES.
+           05  DL-UL-OUT                   PIC ZZZZ9.
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  DL-EXPECTED-OUT             PIC ZZZZ9.
+           05  FILLER                      PIC X(85) VALUE SPACES.
+      *
+       01  WS-SUMMARY-LINE.
+           05  FILLER                      PIC X(5) VALUE SPACES.
+           05  FILLER                      PIC X(6) VALUE "TOTAL ".
+           05  SL-ERROR-CNT-OUT            PIC ZZ9.
+           05  FILLER                      PIC X.
+           05  FILLER                      PIC X(17) VALUE
+                                                "PROBLEMS FOUND".
+           05  FILLER                      PIC X(97) VALUE SPACES.
+      *
+      *
+      *
+       PROCEDURE DIVISION.
+      *
+      *
+       A00-MAINLINE-PARA.
+           OPEN INPUT  PAY-RATE-TABLE-FILE-IN
+                OUTPUT VALIDATION-REPORT-OUT.
+           PERFORM B10-INIT-PARA.
+           PERFORM B20-LOAD-TABLE-PARA.
+           PERFORM B30-VALIDATE-TABLE-PARA.
+           PERFORM C20-TOTALS-PARA.
+           CLOSE PAY-RATE-TABLE-FILE-IN
+                 VALIDATION-REPORT-OUT.
+           STOP RUN.
+      *
+      *
+       B10-INIT-PARA.
+           MOVE ZERO TO WS-LINES-USED
+                        WS-ROWS-LOADED-CNT
+                        WS-ERROR-CNT.
+           MOVE 1 TO WS-PAGE-COUNT.
+           MOVE "N" TO WS-EOT-SW.
+           ACCEPT DATE-ACCEPT FROM DATE.
+           MOVE WS-MONTH TO WS-MONTH-OUT.
+           MOVE WS-DAY TO WS-DAY-OUT.
+           MOVE WS-YEAR TO WS-YEAR-OUT.
+           PERFORM C10-HEADINGS-PARA.
+      *
+      *
+       B20-LOAD-TABLE-PARA.
+           PERFORM VARYING IT-STATUS-INDEX FROM 1 BY 1
+               UNTIL IT-STATUS-INDEX > 3 OR WS-EOT-SW = "Y"
+               READ PAY-RATE-TABLE-FILE-IN
+                   AT END MOVE "Y" TO WS-EOT-SW
+                   NOT AT END
+                       MOVE PAY-RATE-TABLE-REC
+                           TO IT-PAY-STATUS-IN(IT-STATUS-INDEX)
+                       ADD 1 TO WS-ROWS-LOADED-CNT
+               END-READ
+           END-PERFORM.
+      *
+      *
+       B30-VALIDATE-TABLE-PARA.
+           PERFORM VARYING IT-STATUS-INDEX FROM 1 BY 1
+               UNTIL IT-STATUS-INDEX > WS-ROWS-LOADED-CNT
+               PERFORM VARYING IT-RATE-INDEX FROM 1 BY 1
+                   UNTIL IT-RATE-INDEX > 7
+                   PERFORM B40-CHECK-BRACKET-PARA
+               END-PERFORM
+           END-PERFORM.
+      *
+      *
+       B40-CHECK-BRACKET-PARA.
+           IF IT-LL-IN(IT-STATUS-INDEX,IT-RATE-INDEX) >
+              IT-UL-IN(IT-STATUS-INDEX,IT-RATE-INDEX) THEN
+               PERFORM C30-LOG-NONASCENDING-PARA
+           END-IF.
+           IF IT-RATE-INDEX > 1 THEN
+               MOVE IT-UL-IN(IT-STATUS-INDEX,IT-RATE-INDEX - 1)
+                   TO WS-EXPECTED-LL
+               IF IT-LL-IN(IT-STATUS-INDEX,IT-RATE-INDEX) <
+                  WS-EXPECTED-LL THEN
+                   PERFORM C40-LOG-OVERLAP-PARA
+               ELSE
+                   IF IT-LL-IN(IT-STATUS-INDEX,IT-RATE-INDEX) >
+                      WS-EXPECTED-LL THEN
+                       PERFORM C50-LOG-GAP-PARA
+                   END-IF
+               END-IF
+           END-IF.
+      *
+      *
+       C10-HEADINGS-PARA.
+           MOVE WS-PAGE-COUNT TO WS-PAGE-OUT.
+           WRITE VR-REPORT-OUT FROM WS-HEADING
+               AFTER ADVANCING PAGE.
+           MOVE SPACES TO VR-REPORT-OUT.
+           WRITE VR-REPORT-OUT
+               AFTER ADVANCING 1 LINE.
+           ADD 2 TO WS-LINES-USED.
+           ADD 1 TO WS-PAGE-COUNT.
+      *
+      *
+       C20-TOTALS-PARA.
+           MOVE SPACES TO VR-REPORT-OUT.
+           MOVE WS-ERROR-CNT TO SL-ERROR-CNT-OUT.
+           WRITE VR-REPORT-OUT
+               AFTER ADVANCING 1 LINE.
+           WRITE VR-REPORT-OUT FROM WS-SUMMARY-LINE
+               AFTER ADVANCING 1 LINE.
+      *
+      *
+       C30-LOG-NONASCENDING-PARA.
+           ADD 1 TO WS-ERROR-CNT.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE IT-STATUS-CODE-IN(IT-STATUS-INDEX) TO DL-STATUS-CODE-OUT.
+           MOVE IT-RATE-INDEX TO DL-BRACKET-OUT.
+           MOVE "NON-ASCEND" TO DL-PROBLEM-OUT.
+           MOVE IT-LL-IN(IT-STATUS-INDEX,IT-RATE-INDEX) TO DL-LL-OUT.
+           MOVE IT-UL-IN(IT-STATUS-INDEX,IT-RATE-INDEX) TO DL-UL-OUT.
+           PERFORM C60-WRITE-DETAIL-PARA.
+      *
+      *
+       C40-LOG-OVERLAP-PARA.
+           ADD 1 TO WS-ERROR-CNT.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE IT-STATUS-CODE-IN(IT-STATUS-INDEX) TO DL-STATUS-CODE-OUT.
+           MOVE IT-RATE-INDEX TO DL-BRACKET-OUT.
+           MOVE "OVERLAP" TO DL-PROBLEM-OUT.
+           MOVE IT-LL-IN(IT-STATUS-INDEX,IT-RATE-INDEX) TO DL-LL-OUT.
+           MOVE IT-UL-IN(IT-STATUS-INDEX,IT-RATE-INDEX) TO DL-UL-OUT.
+           MOVE WS-EXPECTED-LL TO DL-EXPECTED-OUT.
+           PERFORM C60-WRITE-DETAIL-PARA.
+      *
+      *
+       C50-LOG-GAP-PARA.
+           ADD 1 TO WS-ERROR-CNT.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE IT-STATUS-CODE-IN(IT-STATUS-INDEX) TO DL-STATUS-CODE-OUT.
+           MOVE IT-RATE-INDEX TO DL-BRACKET-OUT.
+           MOVE "GAP" TO DL-PROBLEM-OUT.
+           MOVE IT-LL-IN(IT-STATUS-INDEX,IT-RATE-INDEX) TO DL-LL-OUT.
+           MOVE IT-UL-IN(IT-STATUS-INDEX,IT-RATE-INDEX) TO DL-UL-OUT.
+           MOVE WS-EXPECTED-LL TO DL-EXPECTED-OUT.
+           PERFORM C60-WRITE-DETAIL-PARA.
+      *
+      *
+       C60-WRITE-DETAIL-PARA.
+           IF WS-LINES-USED >= 57 THEN
+               MOVE ZEROS TO WS-LINES-USED
+               PERFORM C10-HEADINGS-PARA
+           END-IF.
+           WRITE VR-REPORT-OUT FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINES-USED.
+      *
