@@ -26,11 +26,25 @@
       *
        FILE-CONTROL.
            SELECT EARNINGS-FILE-IN
-               ASSIGN TO "EARNINGS.DAT".
+               ASSIGN TO "EARNINGS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ER-EMPL-NUM-IN
+               FILE STATUS IS WS-EARN-FILE-STAT.
            SELECT PAY-RATE-TABLE-FILE-IN
                ASSIGN TO "PAYTABLE1.DAT".
            SELECT INCOME-TAX-REPORT-OUT
                ASSIGN TO "PROG12-2_OUT.DAT".
+           SELECT EXCEPTION-REPORT-OUT
+               ASSIGN TO "PROG12-2_EXC.DAT".
+           SELECT YTD-TAX-FILE-IO
+               ASSIGN TO "YTDTAX.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YT-EMPL-NUM-IO
+               FILE STATUS IS WS-YTD-FILE-STAT.
+           SELECT CONTROL-TOTALS-OUT
+               ASSIGN TO "CONTROL12.DAT".
       *
       *
       *
@@ -45,6 +59,11 @@
                DATA RECORD IS ER-EARNINGS-REC-IN.
       *
        01  ER-EARNINGS-REC-IN               PIC X(80).
+      *
+       01  ER-EARNINGS-KEY-REC REDEFINES ER-EARNINGS-REC-IN.
+           05  FILLER                       PIC X(10).
+           05  ER-EMPL-NUM-IN                PIC X(9).
+           05  FILLER                       PIC X(61).
       *
        FD  PAY-RATE-TABLE-FILE-IN
                RECORD CONTAINS 134 CHARACTERS
@@ -59,6 +78,32 @@
                DATA RECORD IS IT-REPORT-OUT.
       *
        01  IT-REPORT-OUT                   PIC X(132).
+      *
+       FD  EXCEPTION-REPORT-OUT
+               RECORD CONTAINS 132 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS IT-EXCEPTION-OUT.
+      *
+       01  IT-EXCEPTION-OUT                PIC X(132).
+      *
+       FD  YTD-TAX-FILE-IO
+               RECORD CONTAINS 20 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS YT-YTD-TAX-REC-IO.
+      *
+       01  YT-YTD-TAX-REC-IO.
+           05  YT-EMPL-NUM-IO               PIC X(9).
+           05  YT-TAX-YTD-AMT-IO            PIC 9(7)V99.
+      *
+       FD  CONTROL-TOTALS-OUT
+               RECORD CONTAINS 20 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS CT-CONTROL-REC-OUT.
+      *
+       01  CT-CONTROL-REC-OUT.
+           05  CT-SOURCE-ID-OUT             PIC X(4).
+           05  CT-EMPL-CNT-OUT              PIC 9(5).
+           05  CT-TOTAL-EARN-OUT            PIC 9(9)V99.
       *
       *
        WORKING-STORAGE SECTION.
@@ -66,6 +111,13 @@
       *
        01  WS-SWITCHES.
            05  WS-EOF-SW                    PIC X(1).
+           05  WS-EARN-FILE-STAT            PIC X(2).
+           05  WS-YTD-FILE-STAT             PIC X(2).
+      *
+       01  WS-TOTALS.
+           05  WS-GRAND-TAX-TOT             PIC 9(7)V99.
+           05  WS-EMPL-CNT                  PIC 9(5).
+           05  WS-TOTAL-EARN                PIC 9(7)V99.
       *
        01  WS-PAGE-LAYOUT.
            05  WS-LINES-USED                PIC 9(2).
@@ -80,6 +132,7 @@
            05  WS-TEMP-TAX-EARN             PIC 9(6)V99.
            05  WS-TAX-HOLD                  PIC 9(6)V99.
            05  WS-PERC-TAX-EARN             PIC 9(6)V99.
+           05  WS-PAY-PERIODS-PER-YR        PIC 9(2).
       *
        01  WS-DATE-ACCEPT.
            05  DATE-ACCEPT                  PIC X(6).
@@ -94,6 +147,7 @@
            05  WS-TABLE-LOAD-SW             PIC X(1).
            05  WS-SEARCH-EOT-SW             PIC X(1).
            05  WS-STAT-FOUND-SW             PIC X(1).
+           05  WS-TAX-COMPUTED-SW           PIC X(1).
            05  WS-COUNT1                    PIC 9.
            05  WS-COUNT2                    PIC 9.
       *
@@ -121,7 +175,13 @@
            05  WS-ER-EXEMPTIONS-IN          PIC 9(2).
            05  FILLER                       PIC X(7) VALUE SPACES.
            05  WS-ER-EARN-THIS-PER-IN       PIC 9(5)V99.
-           05  FILLER                       PIC X(14) VALUE SPACES.
+           05  WS-ER-YTD-EARN-IN            PIC 9(6)V99.
+           05  WS-ER-PAY-FREQ-IN            PIC X(1).
+               88  WS-FREQ-WEEKLY               VALUE "W".
+               88  WS-FREQ-BIWEEKLY             VALUE "B".
+               88  WS-FREQ-SEMIMONTHLY          VALUE "S".
+               88  WS-FREQ-MONTHLY              VALUE "M" SPACE.
+           05  FILLER                       PIC X(5) VALUE SPACES.
       *
        01  WS-HEADING.
            05  FILLER                       PIC X(7) VALUE "FEDERAL".
@@ -214,9 +274,22 @@
            05  FILLER                     PIC X(2) VALUE SPACES.
            05  WS-TAXABLE-EARN-OUT        PIC ZZZ,ZZ9.99.
            05  FILLER                     PIC X(2) VALUE SPACES.
-           05  WS-TAX-AMOUNT-OUT          PIC ZZ,ZZ9.99.
-           05  WS-TAX-ERROR-OUT REDEFINES WS-TAX-AMOUNT-OUT PIC X(9).
-           05  FILLER                     PIC X(42) VALUE SPACES.
+           05  WS-TAX-AMOUNT-OUT          PIC ZZZ,ZZ9.99.
+           05  WS-TAX-ERROR-OUT REDEFINES WS-TAX-AMOUNT-OUT PIC X(10).
+           05  FILLER                     PIC X(41) VALUE SPACES.
+      *
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                     PIC X(24) VALUE SPACES.
+           05  FILLER                     PIC X(5) VALUE "GRAND".
+           05  FILLER                     PIC X(1) VALUE SPACES.
+           05  FILLER                     PIC X(5) VALUE "TOTAL".
+           05  FILLER                     PIC X(1) VALUE SPACES.
+           05  FILLER                     PIC X(7) VALUE "FEDERAL".
+           05  FILLER                     PIC X(1) VALUE SPACES.
+           05  FILLER                     PIC X(3) VALUE "TAX".
+           05  FILLER                     PIC X(1) VALUE SPACES.
+           05  WS-GRAND-TAX-TOT-OUT       PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER                     PIC X(69) VALUE SPACES.
       *
       *
       *
@@ -225,21 +298,32 @@
       *
        A00-MAINLINE-PARA.
            OPEN INPUT  EARNINGS-FILE-IN
-                OUTPUT INCOME-TAX-REPORT-OUT.
+                OUTPUT INCOME-TAX-REPORT-OUT
+                       EXCEPTION-REPORT-OUT
+                       CONTROL-TOTALS-OUT.
            PERFORM B10-INIT-PARA.
+           PERFORM B15-OPEN-YTD-PARA.
            READ EARNINGS-FILE-IN INTO WS-ER-EARNINGS-REC-IN
                 AT END MOVE "Y" TO WS-EOF-SW.
            PERFORM B30-LOAD-TABLE-PARA
                 UNTIL WS-TABLE-LOAD-SW = "Y".
            PERFORM B20-PROCESS-PARA
-                UNTIL WS-EOF-SW = "Y". 
+                UNTIL WS-EOF-SW = "Y".
+           PERFORM C20-TOTALS-PARA.
+           PERFORM C30-WRITE-CONTROL-PARA.
            CLOSE EARNINGS-FILE-IN
-                 INCOME-TAX-REPORT-OUT.
+                 INCOME-TAX-REPORT-OUT
+                 EXCEPTION-REPORT-OUT
+                 YTD-TAX-FILE-IO
+                 CONTROL-TOTALS-OUT.
            STOP RUN.
       *
       *
        B10-INIT-PARA.
            MOVE ZEROS TO WS-LINES-USED.
+           MOVE ZEROS TO WS-GRAND-TAX-TOT.
+           MOVE ZEROS TO WS-EMPL-CNT.
+           MOVE ZEROS TO WS-TOTAL-EARN.
            MOVE 1 TO WS-PAGE-COUNT.
            ACCEPT DATE-ACCEPT FROM DATE.
                MOVE WS-MONTH TO WS-RUN-MONTH-OUT
@@ -247,12 +331,34 @@
                MOVE WS-YEAR TO WS-RUN-YR-OUT.
            PERFORM C10-HEADINGS-PARA.
       *
+      *
+       B15-OPEN-YTD-PARA.
+           OPEN I-O YTD-TAX-FILE-IO.
+           IF WS-YTD-FILE-STAT = "35" THEN
+               OPEN OUTPUT YTD-TAX-FILE-IO
+               CLOSE YTD-TAX-FILE-IO
+               OPEN I-O YTD-TAX-FILE-IO
+           END-IF.
+      *
       *
        B20-PROCESS-PARA.
            MOVE SPACES TO WS-DETAIL-LINE.
            MOVE ZEROS TO WS-TAXABLE-EARN.
-           MULTIPLY WS-ER-EARN-THIS-PER-IN BY 12 GIVING
-               WS-ANNUAL-EARN ROUNDED.
+           ADD 1 TO WS-EMPL-CNT.
+           ADD WS-ER-YTD-EARN-IN TO WS-TOTAL-EARN.
+
+           IF WS-FREQ-WEEKLY THEN
+               MOVE 52 TO WS-PAY-PERIODS-PER-YR
+           ELSE IF WS-FREQ-BIWEEKLY THEN
+               MOVE 26 TO WS-PAY-PERIODS-PER-YR
+           ELSE IF WS-FREQ-SEMIMONTHLY THEN
+               MOVE 24 TO WS-PAY-PERIODS-PER-YR
+           ELSE
+               MOVE 12 TO WS-PAY-PERIODS-PER-YR
+           END-IF.
+
+           MULTIPLY WS-ER-EARN-THIS-PER-IN BY WS-PAY-PERIODS-PER-YR
+               GIVING WS-ANNUAL-EARN ROUNDED.
            MULTIPLY WS-ER-EXEMPTIONS-IN BY 1000 GIVING
                WS-TMP-TAXABLE-EARN ROUNDED.
 
@@ -263,10 +369,12 @@
                SUBTRACT WS-TMP-TAXABLE-EARN FROM WS-ANNUAL-EARN GIVING
                    WS-TAXABLE-EARN
            END-IF.
-           
+
            MOVE "N" TO WS-EOT-SW.
+           MOVE "N" TO WS-TAX-COMPUTED-SW.
+           MOVE "N" TO WS-STAT-FOUND-SW.
            PERFORM B40-SEARCH-TABLE-PARA
-               UNTIL WS-EOT-SW = "Y"        
+               UNTIL WS-EOT-SW = "Y"
            MOVE WS-ANNUAL-EARN TO WS-ANNUAL-EARN-OUT
            MOVE WS-ER-EMPL-NUM-3-IN TO WS-SSN-3-OUT
            MOVE "-" TO WS-DASH-1-OUT
@@ -281,6 +389,14 @@
            MOVE WS-TAXABLE-EARN TO WS-TAXABLE-EARN-OUT.
 
 
+           IF WS-TAX-COMPUTED-SW = "Y" THEN
+               ADD WS-TAX-HOLD TO WS-GRAND-TAX-TOT
+               PERFORM B50-UPDATE-YTD-PARA
+           ELSE
+               PERFORM B60-WRITE-EXCEPTION-PARA
+           END-IF.
+
+
            IF WS-LINES-USED >= 57 THEN
                MOVE ZEROS TO WS-LINES-USED
                PERFORM C10-HEADINGS-PARA
@@ -293,6 +409,29 @@
            READ EARNINGS-FILE-IN INTO WS-ER-EARNINGS-REC-IN
                AT END MOVE "Y" TO WS-EOF-SW.
       *
+      *
+       B50-UPDATE-YTD-PARA.
+           MOVE WS-ER-EMPL-NUM-IN TO YT-EMPL-NUM-IO.
+           READ YTD-TAX-FILE-IO
+               INVALID KEY
+                   MOVE WS-TAX-HOLD TO YT-TAX-YTD-AMT-IO
+                   WRITE YT-YTD-TAX-REC-IO
+               NOT INVALID KEY
+                   ADD WS-TAX-HOLD TO YT-TAX-YTD-AMT-IO
+                   REWRITE YT-YTD-TAX-REC-IO
+           END-READ.
+      *
+      *
+       B60-WRITE-EXCEPTION-PARA.
+           WRITE IT-EXCEPTION-OUT FROM WS-DETAIL-LINE.
+      *
+      *
+       C30-WRITE-CONTROL-PARA.
+           MOVE "12-2" TO CT-SOURCE-ID-OUT.
+           MOVE WS-EMPL-CNT TO CT-EMPL-CNT-OUT.
+           MOVE WS-TOTAL-EARN TO CT-TOTAL-EARN-OUT.
+           WRITE CT-CONTROL-REC-OUT.
+      *
       *
        C10-HEADINGS-PARA.
            MOVE WS-PAGE-COUNT TO WS-PAGE-OUT.
@@ -338,6 +477,7 @@
 
                IF WS-ER-MAR-STAT-IN = IT-STATUS-CODE-IN(IT-STATUS-INDEX)
                    THEN
+               MOVE "Y" TO WS-STAT-FOUND-SW
                PERFORM VARYING IT-RATE-INDEX FROM 1 BY 1
                    UNTIL IT-RATE-INDEX = 8 OR WS-EOT-SW = "Y"
                    
@@ -360,9 +500,9 @@
                     GIVING WS-PERC-TAX-EARN
 
 
-                    COMPUTE WS-TAX-HOLD = 
+                    COMPUTE WS-TAX-HOLD =
                       (IT-ADDED-TAX-IN(IT-STATUS-INDEX,IT-RATE-INDEX) +
-                      WS-PERC-TAX-EARN) / 12
+                      WS-PERC-TAX-EARN) / WS-PAY-PERIODS-PER-YR
 
 
       *              ADD IT-ADDED-TAX-IN(IT-STATUS-INDEX,IT-RATE-INDEX)
@@ -370,15 +510,32 @@
 
 
                     MOVE WS-TAX-HOLD TO WS-TAX-AMOUNT-OUT
-                   
+                    MOVE "Y" TO WS-TAX-COMPUTED-SW
+
                    ELSE
                     MOVE "TAX ERROR" TO WS-TAX-ERROR-OUT
+                    MOVE "N" TO WS-TAX-COMPUTED-SW
                    END-IF
 
 
                END-PERFORM
-               END-IF
-               IF IT-STATUS-INDEX >= 3 AND IT-RATE-INDEX >= 7 THEN
+               IF WS-TAX-COMPUTED-SW = "N" THEN
                    MOVE "Y" TO WS-EOT-SW
                END-IF
-            END-PERFORM. 
\ No newline at end of file
+               END-IF
+            END-PERFORM.
+            IF WS-STAT-FOUND-SW = "N" THEN
+                MOVE "STAT ERROR" TO WS-TAX-ERROR-OUT
+                MOVE "N" TO WS-TAX-COMPUTED-SW
+                MOVE "Y" TO WS-EOT-SW
+            END-IF.
+      *
+      *
+       C20-TOTALS-PARA.
+           MOVE SPACES TO IT-REPORT-OUT.
+           MOVE WS-GRAND-TAX-TOT TO WS-GRAND-TAX-TOT-OUT.
+           WRITE IT-REPORT-OUT
+               AFTER ADVANCING 1 LINE.
+           WRITE IT-REPORT-OUT FROM WS-GRAND-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+      *
\ No newline at end of file
