@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+      *
+      *
+       PROGRAM-ID.    PROG12-3.
+      *AUTHOR.        ERIC.
+      *INSTALLATION.  WSC.
+      *DATE-WRITTEN.  MAR 21,2003.
+      *DATE-COMPILED. MAR 21,2003.
+      *SECURITY.      NONE.
+      *
+      *
+      * THIS PROGRAM READS A FILE OF EMPLOYEE NUMBERS
+      * (EMPLOOK-REQ.DAT) AND, FOR EACH ONE, PERFORMS A DIRECT
+      * KEYED LOOKUP AGAINST THE EARNINGS MASTER FILE (EARNINGS.DAT),
+      * WHICH IS ORGANIZED AS AN INDEXED FILE KEYED ON EMPLOYEE
+      * NUMBER. A REPORT LINE IS PRODUCED FOR EACH REQUEST SHOWING
+      * THE EMPLOYEE'S NAME, MARITAL STATUS, EXEMPTIONS, CURRENT
+      * PERIOD EARNINGS AND PAY FREQUENCY, OR "EMPLOYEE NOT FOUND"
+      * WHEN THE NUMBER DOES NOT EXIST ON THE MASTER.
+      *
+      *
+      *
+       ENVIRONMENT DIVISION.
+      *
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT EARNINGS-FILE-IO
+               ASSIGN TO "EARNINGS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ER-EMPL-NUM-IO
+               FILE STATUS IS WS-EARN-FILE-STAT.
+           SELECT LOOKUP-REQUEST-FILE-IN
+               ASSIGN TO "EMPLOOK-REQ.DAT".
+           SELECT LOOKUP-REPORT-OUT
+               ASSIGN TO "PROG12-3_OUT.DAT".
+      *
+      *
+      *
+       DATA DIVISION.
+      *
+      *
+       FILE SECTION.
+      *
+       FD  EARNINGS-FILE-IO
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS ER-EARNINGS-REC-IO.
+      *
+       01  ER-EARNINGS-REC-IO                PIC X(80).
+       01  ER-EARNINGS-KEY-REC REDEFINES ER-EARNINGS-REC-IO.
+           05  FILLER                        PIC X(10).
+           05  ER-EMPL-NUM-IO                PIC X(9).
+           05  FILLER                        PIC X(61).
+      *
+       FD  LOOKUP-REQUEST-FILE-IN
+               RECORD CONTAINS 9 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS LR-LOOKUP-REQ-IN.
+      *
+       01  LR-LOOKUP-REQ-IN                  PIC X(9).
+      *
+       FD  LOOKUP-REPORT-OUT
+               RECORD CONTAINS 132 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS LK-LOOKUP-REPORT-OUT.
+      *
+       01  LK-LOOKUP-REPORT-OUT              PIC X(132).
+      *
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *
+       01  WS-PAGE-LAYOUT.
+           05  WS-PAGE-COUNT                 PIC 9(3).
+           05  WS-LINES-USED                 PIC 99.
+      *
+       01  WS-EOF-SW                         PIC X(1).
+      *
+       01  WS-EARN-FILE-STAT                 PIC X(2).
+      *
+       01  WS-DATE-ACCEPT.
+           05  DATE-ACCEPT                   PIC X(6).
+           05  DATE-WS REDEFINES DATE-ACCEPT.
+               10  WS-YEAR                   PIC X(2).
+               10  WS-MONTH                  PIC X(2).
+               10  WS-DAY                    PIC X(2).
+      *
+       01  WS-ER-EARNINGS-REC-IO.
+           05  FILLER                        PIC X(10) VALUE SPACES.
+           05  WS-ER-EMPL-NUM-IO             PIC X(9).
+           05  WS-ER-EMPL-LNAME-IO           PIC X(12).
+           05  WS-ER-EMPL-FNAME-IO           PIC X(9).
+           05  FILLER                        PIC X(9) VALUE SPACES.
+           05  WS-ER-MAR-STAT-IO             PIC X(1).
+           05  WS-ER-EXEMPTIONS-IO           PIC 9(2).
+           05  FILLER                        PIC X(7) VALUE SPACES.
+           05  WS-ER-EARN-THIS-PER-IO        PIC 9(5)V99.
+           05  WS-ER-YTD-EARN-IO             PIC 9(6)V99.
+           05  WS-ER-PAY-FREQ-IO             PIC X(1).
+           05  FILLER                        PIC X(5) VALUE SPACES.
+      *
+       01  WS-HEADING.
+           05  FILLER                        PIC X(8) VALUE "EMPLOYEE".
+           05  FILLER                        PIC X VALUE SPACE.
+           05  FILLER                        PIC X(6) VALUE "LOOKUP".
+           05  FILLER                        PIC X VALUE SPACE.
+           05  FILLER                        PIC X(6) VALUE "REPORT".
+           05  FILLER                        PIC X VALUE SPACE.
+           05  FILLER                        PIC X(6) VALUE "(12-3)".
+           05  FILLER                        PIC X(17) VALUE SPACES.
+           05  WS-RUN-DATE-OUT.
+               10  WS-MONTH-OUT              PIC X(2).
+               10  FILLER                    PIC X(1) VALUE "-".
+               10  WS-DAY-OUT                PIC X(2).
+               10  FILLER                    PIC X(1) VALUE "-".
+               10  WS-YEAR-OUT               PIC X(2).
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(4) VALUE "PAGE".
+           05  FILLER                        PIC X.
+           05  WS-PAGE-OUT                   PIC ZZ9.
+           05  FILLER                        PIC X(66) VALUE SPACES.
+      *
+       01  WS-COL-HEADING.
+           05  FILLER                        PIC X(5) VALUE SPACES.
+           05  FILLER                        PIC X(6) VALUE "NUMBER".
+           05  FILLER                        PIC X(5) VALUE SPACES.
+           05  FILLER                        PIC X(4) VALUE "LAST".
+           05  FILLER                        PIC X(10) VALUE SPACES.
+           05  FILLER                        PIC X(5) VALUE "FIRST".
+           05  FILLER                        PIC X(8) VALUE SPACES.
+           05  FILLER                        PIC X(2) VALUE "ST".
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(3) VALUE "EXM".
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(8) VALUE "EARNINGS".
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(4) VALUE "FREQ".
+           05  FILLER                        PIC X(63) VALUE SPACES.
+      *
+       01  WS-DETAIL-LINE.
+           05  DL-EMPL-NUM-OUT.
+               10  DL-EMPL-NUM-3-OUT         PIC X(3).
+               10  FILLER                    PIC X VALUE "-".
+               10  DL-EMPL-NUM-2-OUT         PIC X(2).
+               10  FILLER                    PIC X VALUE "-".
+               10  DL-EMPL-NUM-4-OUT         PIC X(4).
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  DL-EMPL-LNAME-OUT             PIC X(12).
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  DL-EMPL-FNAME-OUT             PIC X(9).
+           05  FILLER                        PIC X(4) VALUE SPACES.
+           05  DL-MAR-STAT-OUT               PIC X(1).
+           05  FILLER                        PIC X(4) VALUE SPACES.
+           05  DL-EXEMPTIONS-OUT             PIC Z9.
+           05  FILLER                        PIC X(4) VALUE SPACES.
+           05  DL-EARN-THIS-PER-OUT          PIC ZZ,ZZ9.99.
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  DL-PAY-FREQ-OUT               PIC X(1).
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  DL-MESSAGE-OUT                PIC X(20).
+           05  FILLER                        PIC X(41) VALUE SPACES.
+      *
+      *
+      *
+       PROCEDURE DIVISION.
+      *
+      *
+       A00-MAINLINE-PARA.
+           OPEN INPUT EARNINGS-FILE-IO
+                      LOOKUP-REQUEST-FILE-IN
+                OUTPUT LOOKUP-REPORT-OUT.
+           PERFORM B10-INIT-PARA.
+           PERFORM B20-PROCESS-PARA
+               UNTIL WS-EOF-SW = "Y".
+           CLOSE EARNINGS-FILE-IO
+                 LOOKUP-REQUEST-FILE-IN
+                 LOOKUP-REPORT-OUT.
+           STOP RUN.
+      *
+      *
+       B10-INIT-PARA.
+           MOVE "N" TO WS-EOF-SW.
+           MOVE ZERO TO WS-LINES-USED.
+           MOVE 1 TO WS-PAGE-COUNT.
+           ACCEPT DATE-ACCEPT FROM DATE.
+           MOVE WS-MONTH TO WS-MONTH-OUT.
+           MOVE WS-DAY TO WS-DAY-OUT.
+           MOVE WS-YEAR TO WS-YEAR-OUT.
+           PERFORM C10-HEADINGS-PARA.
+           PERFORM B30-READ-REQUEST-PARA.
+      *
+      *
+       B20-PROCESS-PARA.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE LR-LOOKUP-REQ-IN TO ER-EMPL-NUM-IO.
+           MOVE LR-LOOKUP-REQ-IN TO WS-ER-EMPL-NUM-IO.
+           MOVE WS-ER-EMPL-NUM-IO TO DL-EMPL-NUM-OUT.
+           READ EARNINGS-FILE-IO INTO WS-ER-EARNINGS-REC-IO
+               INVALID KEY
+                   MOVE "EMPLOYEE NOT FOUND" TO DL-MESSAGE-OUT
+               NOT INVALID KEY
+                   MOVE WS-ER-EMPL-LNAME-IO TO DL-EMPL-LNAME-OUT
+                   MOVE WS-ER-EMPL-FNAME-IO TO DL-EMPL-FNAME-OUT
+                   MOVE WS-ER-MAR-STAT-IO TO DL-MAR-STAT-OUT
+                   MOVE WS-ER-EXEMPTIONS-IO TO DL-EXEMPTIONS-OUT
+                   MOVE WS-ER-EARN-THIS-PER-IO TO DL-EARN-THIS-PER-OUT
+                   MOVE WS-ER-PAY-FREQ-IO TO DL-PAY-FREQ-OUT
+           END-READ.
+           IF WS-LINES-USED >= 57 THEN
+               MOVE ZEROS TO WS-LINES-USED
+               PERFORM C10-HEADINGS-PARA
+           END-IF.
+           WRITE LK-LOOKUP-REPORT-OUT FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINES-USED.
+           PERFORM B30-READ-REQUEST-PARA.
+      *
+      *
+       B30-READ-REQUEST-PARA.
+           READ LOOKUP-REQUEST-FILE-IN
+               AT END MOVE "Y" TO WS-EOF-SW.
+      *
+      *
+       C10-HEADINGS-PARA.
+           MOVE WS-PAGE-COUNT TO WS-PAGE-OUT.
+           WRITE LK-LOOKUP-REPORT-OUT FROM WS-HEADING
+               AFTER ADVANCING PAGE.
+           MOVE SPACES TO LK-LOOKUP-REPORT-OUT.
+           WRITE LK-LOOKUP-REPORT-OUT
+               AFTER ADVANCING 1 LINE.
+           WRITE LK-LOOKUP-REPORT-OUT FROM WS-COL-HEADING
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO LK-LOOKUP-REPORT-OUT.
+           WRITE LK-LOOKUP-REPORT-OUT
+               AFTER ADVANCING 1 LINE.
+           ADD 4 TO WS-LINES-USED.
+           ADD 1 TO WS-PAGE-COUNT.
+      *
