@@ -1,4 +1,4 @@
- IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
       *
       *
        PROGRAM-ID.    PROG13-3.
@@ -21,6 +21,11 @@
       * FIRST NAME, AND MIDDLE INITIAL COLUMNS. AT THE END OF THE
       * TOTAL NUMBER OF SALARY AND HOURLY EMPLOYEES IS LISTED.
       *
+      * IF SORTED-EARNINGS.DAT ALREADY EXISTS FROM A PRIOR RUN, THE
+      * SORT STEP IS BYPASSED AND THE EXISTING FILE IS READ AS-IS,
+      * SO A RERUN AFTER A FAILURE PICKS UP AT THE REPORTING STEP
+      * INSTEAD OF SORTING EARNINGS.DAT AGAIN.
+      *
       *
       *
        ENVIRONMENT DIVISION.
@@ -30,13 +35,20 @@
       *
        FILE-CONTROL.
            SELECT EARNINGS-FILE-IN
-               ASSIGN TO "EARNINGS.DAT".
+               ASSIGN TO "EARNINGS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ER-EMPL-NUM-IN
+               FILE STATUS IS WS-EARN-FILE-STAT.
            SELECT SORTED-EARNINGS-FILE
-               ASSIGN TO "SORTED-EARNINGS.DAT".
+               ASSIGN TO "SORTED-EARNINGS.DAT"
+               FILE STATUS IS WS-SORTED-FILE-STAT.
            SELECT PAY-REPORT-OUT
                ASSIGN TO "PROG13-3_OUT.DAT".
            SELECT SORT-FILE
                ASSIGN TO "SORT-WORK.DAT".
+           SELECT CONTROL-TOTALS-OUT
+               ASSIGN TO "CONTROL13.DAT".
       *
       *
       *
@@ -46,18 +58,21 @@
        FILE SECTION.
       *
        FD  EARNINGS-FILE-IN
-               RECORD CONTAINS 79 CHARACTERS
+               RECORD CONTAINS 80 CHARACTERS
                LABEL RECORDS ARE OMITTED
                DATA RECORD IS ER-EARNINGS-REC-IN.
       *
-       01  ER-EARNINGS-REC-IN               PIC X(79).
+       01  ER-EARNINGS-REC-IN.
+           05  FILLER                       PIC X(10).
+           05  ER-EMPL-NUM-IN               PIC X(9).
+           05  FILLER                       PIC X(61).
       *
        FD  SORTED-EARNINGS-FILE
-               RECORD CONTAINS 79 CHARACTERS
+               RECORD CONTAINS 80 CHARACTERS
                LABEL RECORDS ARE OMITTED
                DATA RECORD IS SORTED-EARN-REC.
       *
-       01  SORTED-EARN-REC             PIC X(79).
+       01  SORTED-EARN-REC             PIC X(80).
       *
        FD  PAY-REPORT-OUT
                RECORD CONTAINS 132 CHARACTERS
@@ -66,7 +81,17 @@
       *
        01  ER-PAY-REPORT-OUT               PIC X(132).
       *
-       SD  SORT-FILE 
+       FD  CONTROL-TOTALS-OUT
+               RECORD CONTAINS 20 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS CT-CONTROL-REC-OUT.
+      *
+       01  CT-CONTROL-REC-OUT.
+           05  CT-SOURCE-ID-OUT             PIC X(4).
+           05  CT-EMPL-CNT-OUT              PIC 9(5).
+           05  CT-TOTAL-EARN-OUT            PIC 9(9)V99.
+      *
+       SD  SORT-FILE
                DATA RECORD IS SR-SORT-RECORD.
       *
        01  SR-SORT-RECORD.
@@ -79,7 +104,7 @@
            05  SR-PAY-RATE                 PIC 9(6).
            05  FILLER                      PIC X(7).
            05  SR-YTD-EARN                 PIC 9(6)V99.
-           05  FILLER                      PIC X(5).
+           05  FILLER                      PIC X(6).
       *
       *
        WORKING-STORAGE SECTION.
@@ -91,10 +116,24 @@
            05  WS-SPACING                  PIC 9 VALUE 2.
       *
        01  WS-EOF-SW                       PIC X.
+      *
+       01  WS-EARN-FILE-STAT               PIC X(2).
+      *
+       01  WS-SORTED-FILE-STAT             PIC X(2).
+      *
+       01  WS-SORTED-FILE-NAME             PIC X(19)
+                                            VALUE "SORTED-EARNINGS.DAT".
       *
        01  WS-TOTALS.
            05  WS-HOURLY-TOT               PIC 9999.
            05  WS-SALARY-TOT               PIC 9999.
+           05  WS-OTHER-TOT                PIC 9999.
+           05  WS-TOTAL-EARN               PIC 9(7)V99.
+      *
+       01  WS-CODE-CONTROLS.
+           05  WS-FIRST-REC-SW             PIC X VALUE "Y".
+           05  WS-PREV-PAY-CODE            PIC X.
+           05  WS-CODE-DOLLAR-TOT          PIC 9(7)V99.
       *
        01  WS-DATE-ACCEPT.
            05  DATE-ACCEPT                  PIC X(6).
@@ -117,7 +156,7 @@
                                            PIC 99V9999.
            05  FILLER                      PIC X(7).
            05  ER-YTD-EARN-IN              PIC 9(6)V99.
-           05  FILLER                      PIC X(5).
+           05  FILLER                      PIC X(6).
       *
        01  WS-HEADING.
            05  FILLER                      PIC X(8) VALUE "EARNINGS".
@@ -182,8 +221,10 @@
            05  DL-SALARY-OUT               PIC ZZZ9.99.
            05  DL-HOURLY-OUT REDEFINES DL-SALARY-OUT
                                            PIC Z9.9999.
-           05  DL-MESSAGE-OUT REDEFINES DL-SALARY-OUT
-                                           PIC X(7).
+           05  DL-BAD-CODE-OUT REDEFINES DL-SALARY-OUT.
+               10  DL-BAD-CODE-LIT-OUT     PIC X(5).
+               10  DL-BAD-CODE-VAL-OUT     PIC X(1).
+               10  FILLER                  PIC X(1).
            05  FILLER                      PIC X(3) VALUE SPACES.
            05  DL-YTD-EARN-OUT             PIC Z,ZZZ,ZZ9.99.
            05  FILLER                      PIC X(5) VALUE SPACES.
@@ -193,6 +234,16 @@
            05  FILLER                      PIC X VALUE SPACE.
            05  DL-EMPL-MI-OUT              PIC X.
            05  FILLER                      PIC X(70) VALUE SPACES.
+      *
+       01  WS-SUBTOTAL-LINE.
+           05  FILLER                      PIC X(5) VALUE SPACES.
+           05  FILLER                      PIC X(9) VALUE "SUBTOTAL ".
+           05  SL-PAY-CODE-OUT             PIC X.
+           05  FILLER                      PIC X VALUE SPACE.
+           05  FILLER                      PIC X(3) VALUE "YTD".
+           05  FILLER                      PIC X VALUE SPACE.
+           05  SL-CODE-TOTAL-OUT           PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(99) VALUE SPACES.
       *
        01  WS-TOTAL-LINE-01.
            05  FILLER                      PIC X(47) VALUE SPACES.
@@ -211,6 +262,15 @@
            05  FILLER                      PIC X(2) VALUE SPACES.
            05  WS-TOT-SALARY-OUT           PIC Z,ZZ9.
            05  FILLER                      PIC X(62) VALUE SPACES.
+      *
+       01  WS-TOTAL-LINE-03.
+           05  FILLER                      PIC X(48) VALUE SPACES.
+           05  FILLER                      PIC X(5) VALUE "OTHER".
+           05  FILLER                      PIC X VALUE SPACE.
+           05  FILLER                      PIC X(9) VALUE "EMPLOYEES".
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-TOT-OTHER-OUT            PIC Z,ZZ9.
+           05  FILLER                      PIC X(62) VALUE SPACES.
       *
       *
       *
@@ -218,22 +278,30 @@
       *
       *
        A00-MAINLINE-PARA.
-           PERFORM B30-SORT-PARA.
+           PERFORM B25-CHECKPOINT-PARA.
            OPEN INPUT  SORTED-EARNINGS-FILE
-                OUTPUT PAY-REPORT-OUT.
+                OUTPUT PAY-REPORT-OUT
+                       CONTROL-TOTALS-OUT.
            PERFORM B10-INIT-PARA.
            PERFORM B20-PROCESS-PARA
                UNTIL WS-EOF-SW = "Y".
            PERFORM C20-TOTALS-PARA.
+           PERFORM C40-WRITE-CONTROL-PARA.
            CLOSE SORTED-EARNINGS-FILE
-                 PAY-REPORT-OUT.
+                 PAY-REPORT-OUT
+                 CONTROL-TOTALS-OUT.
+           PERFORM B60-CLEANUP-PARA.
            STOP RUN.
       *
       *
        B10-INIT-PARA.
            MOVE ZERO TO WS-LINES-USED
                         WS-HOURLY-TOT
-                        WS-SALARY-TOT.
+                        WS-SALARY-TOT
+                        WS-OTHER-TOT
+                        WS-TOTAL-EARN
+                        WS-CODE-DOLLAR-TOT.
+           MOVE "Y" TO WS-FIRST-REC-SW.
            MOVE 1 TO WS-PAGE-COUNT.
            ACCEPT DATE-ACCEPT FROM DATE.
            MOVE WS-MONTH TO WS-MONTH-OUT
@@ -245,6 +313,17 @@
       *
       *
        B20-PROCESS-PARA.
+           IF WS-FIRST-REC-SW = "Y" THEN
+               MOVE "N" TO WS-FIRST-REC-SW
+               MOVE ER-PAY-CODE-IN TO WS-PREV-PAY-CODE
+           ELSE
+               IF ER-PAY-CODE-IN NOT = WS-PREV-PAY-CODE THEN
+                   PERFORM C30-CODE-BREAK-PARA
+                   MOVE ER-PAY-CODE-IN TO WS-PREV-PAY-CODE
+               END-IF
+           END-IF.
+
+
            IF ER-PAY-CODE-IN = SPACES THEN
                ADD 1 TO WS-SALARY-TOT
                MOVE ER-SALARY-RATE TO DL-SALARY-OUT
@@ -252,8 +331,12 @@
                ADD 1 TO WS-HOURLY-TOT
                MOVE ER-HOURLY-RATE TO DL-HOURLY-OUT
            ELSE
-               MOVE "*ERROR*" TO DL-MESSAGE-OUT
+               ADD 1 TO WS-OTHER-TOT
+               MOVE "CODE=" TO DL-BAD-CODE-LIT-OUT
+               MOVE ER-PAY-CODE-IN TO DL-BAD-CODE-VAL-OUT
            END-IF.
+           ADD ER-YTD-EARN-IN TO WS-CODE-DOLLAR-TOT.
+           ADD ER-YTD-EARN-IN TO WS-TOTAL-EARN.
 
 
            IF ER-PAY-CODE-IN = SPACES THEN
@@ -279,6 +362,15 @@
            READ SORTED-EARNINGS-FILE INTO WS-SORTED-EARN-REC
                AT END MOVE "Y" TO WS-EOF-SW.
       *
+      *
+       B25-CHECKPOINT-PARA.
+           OPEN INPUT SORTED-EARNINGS-FILE.
+           IF WS-SORTED-FILE-STAT = "00" THEN
+               CLOSE SORTED-EARNINGS-FILE
+           ELSE
+               PERFORM B30-SORT-PARA
+           END-IF.
+      *
       *
        B30-SORT-PARA.
             SORT SORT-FILE
@@ -291,6 +383,10 @@
                     USING EARNINGS-FILE-IN
                     GIVING SORTED-EARNINGS-FILE.
       *
+      *
+       B60-CLEANUP-PARA.
+           CALL "CBL_DELETE_FILE" USING WS-SORTED-FILE-NAME.
+      *
       *
        C10-HEADINGS-PARA.
            MOVE WS-PAGE-COUNT TO WS-PAGE-OUT.
@@ -309,14 +405,46 @@
            ADD 5 TO WS-LINES-USED.
            ADD 1 TO WS-PAGE-COUNT.
       *
+      *
+       C30-CODE-BREAK-PARA.
+           MOVE SPACES TO ER-PAY-REPORT-OUT.
+           IF WS-PREV-PAY-CODE = SPACES THEN
+               MOVE "S" TO SL-PAY-CODE-OUT
+           ELSE
+               MOVE WS-PREV-PAY-CODE TO SL-PAY-CODE-OUT
+           END-IF.
+           MOVE WS-CODE-DOLLAR-TOT TO SL-CODE-TOTAL-OUT.
+           IF WS-LINES-USED >= 57 THEN
+               MOVE ZEROS TO WS-LINES-USED
+               PERFORM C10-HEADINGS-PARA
+           END-IF.
+           WRITE ER-PAY-REPORT-OUT FROM WS-SUBTOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINES-USED.
+           MOVE ZERO TO WS-CODE-DOLLAR-TOT.
+      *
       *
        C20-TOTALS-PARA.
+           IF WS-FIRST-REC-SW = "N" THEN
+               PERFORM C30-CODE-BREAK-PARA
+           END-IF.
            MOVE SPACES TO ER-PAY-REPORT-OUT.
            MOVE WS-HOURLY-TOT TO WS-TOT-HOURLY-OUT.
            MOVE WS-SALARY-TOT TO WS-TOT-SALARY-OUT.
+           MOVE WS-OTHER-TOT TO WS-TOT-OTHER-OUT.
            WRITE ER-PAY-REPORT-OUT
                AFTER ADVANCING 1 LINE.
            WRITE ER-PAY-REPORT-OUT FROM WS-TOTAL-LINE-01
                AFTER ADVANCING 1 LINE.
            WRITE ER-PAY-REPORT-OUT FROM WS-TOTAL-LINE-02
-               AFTER ADVANCING 1 LINE. 
\ No newline at end of file
+               AFTER ADVANCING 1 LINE.
+           WRITE ER-PAY-REPORT-OUT FROM WS-TOTAL-LINE-03
+               AFTER ADVANCING 1 LINE.
+      *
+      *
+       C40-WRITE-CONTROL-PARA.
+           MOVE "13-3" TO CT-SOURCE-ID-OUT.
+           COMPUTE CT-EMPL-CNT-OUT =
+               WS-HOURLY-TOT + WS-SALARY-TOT + WS-OTHER-TOT.
+           MOVE WS-TOTAL-EARN TO CT-TOTAL-EARN-OUT.
+           WRITE CT-CONTROL-REC-OUT.
\ No newline at end of file
