@@ -0,0 +1,382 @@
+       IDENTIFICATION DIVISION.
+      *
+      *
+       PROGRAM-ID.    PROG12-1.
+      *AUTHOR.        ERIC.
+      *INSTALLATION.  WSC.
+      *DATE-WRITTEN.  MAR 14,2003.
+      *DATE-COMPILED. MAR 14,2003.
+      *SECURITY.      NONE.
+      *
+      *
+      * THIS PROGRAM APPLIES ADD/CHANGE/DELETE TRANSACTIONS AGAINST
+      * THE EARNINGS MASTER FILE (EARNINGS.DAT), WHICH IS AN INDEXED
+      * FILE KEYED ON EMPLOYEE NUMBER. THE TRANSACTION FILE
+      * (EARN-TRANS.DAT) NEED NOT BE IN ANY PARTICULAR SEQUENCE SINCE
+      * EACH TRANSACTION IS APPLIED AGAINST THE MASTER BY A DIRECT
+      * KEYED READ/WRITE/REWRITE/DELETE. EACH TRANSACTION IS
+      * VALIDATED AGAINST THE SAME PICTURE CLAUSES PROG12-2 EXPECTS
+      * BEFORE IT IS APPLIED. EARN-AUDIT.DAT RECEIVES ONE LINE FOR
+      * EVERY TRANSACTION APPLIED OR REJECTED.
+      *
+      * MODIFICATION HISTORY.
+      *     RETROFITTED TO USE DIRECT INDEXED I/O AGAINST EARNINGS.DAT
+      *     IN PLACE OF THE ORIGINAL OLD-MASTER/NEW-MASTER SORTED
+      *     UPDATE, NOW THAT EARNINGS.DAT IS KEYED ON EMPLOYEE NUMBER.
+      *
+      *
+      *
+       ENVIRONMENT DIVISION.
+      *
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT EARNINGS-FILE-IO
+               ASSIGN TO "EARNINGS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ER-EMPL-NUM-IO
+               FILE STATUS IS WS-EARN-FILE-STAT.
+           SELECT TRANS-FILE-IN
+               ASSIGN TO "EARN-TRANS.DAT".
+           SELECT AUDIT-LOG-OUT
+               ASSIGN TO "EARN-AUDIT.DAT".
+      *
+      *
+      *
+       DATA DIVISION.
+      *
+      *
+       FILE SECTION.
+      *
+       FD  EARNINGS-FILE-IO
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS ER-MASTER-REC-IO.
+      *
+       01  ER-MASTER-REC-IO                PIC X(80).
+       01  ER-MASTER-KEY-REC REDEFINES ER-MASTER-REC-IO.
+           05  FILLER                      PIC X(10).
+           05  ER-EMPL-NUM-IO              PIC X(9).
+           05  FILLER                      PIC X(61).
+      *
+       FD  TRANS-FILE-IN
+               RECORD CONTAINS 50 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS TR-TRANS-REC-IN.
+      *
+       01  TR-TRANS-REC-IN                 PIC X(50).
+      *
+       FD  AUDIT-LOG-OUT
+               RECORD CONTAINS 132 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS AL-AUDIT-LINE-OUT.
+      *
+       01  AL-AUDIT-LINE-OUT               PIC X(132).
+      *
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *
+       01  WS-SWITCHES.
+           05  WS-TRANS-EOF-SW              PIC X(1).
+           05  WS-VALID-SW                  PIC X(1).
+      *
+       01  WS-EARN-FILE-STAT                PIC X(2).
+      *
+       01  WS-COUNTS.
+           05  WS-ADD-CNT                   PIC 9(5).
+           05  WS-CHANGE-CNT                PIC 9(5).
+           05  WS-DELETE-CNT                PIC 9(5).
+           05  WS-REJECT-CNT                PIC 9(5).
+      *
+       01  WS-REJECT-REASON                 PIC X(30).
+       01  WS-ACTION-TEXT                   PIC X(10).
+      *
+       01  WS-DATE-ACCEPT.
+           05  DATE-ACCEPT                  PIC X(6).
+           05  DATE-WS REDEFINES DATE-ACCEPT.
+               10  WS-YEAR                  PIC X(2).
+               10  WS-MONTH                 PIC X(2).
+               10  WS-DAY                   PIC X(2).
+      *
+       01  WS-MASTER-WORK.
+           05  FILLER                       PIC X(10) VALUE SPACES.
+           05  WS-MR-EMPL-NUM.
+               10  WS-MR-EMPL-NUM-3         PIC X(3).
+               10  WS-MR-EMPL-NUM-2         PIC X(2).
+               10  WS-MR-EMPL-NUM-4         PIC X(4).
+           05  WS-MR-EMPL-LNAME             PIC X(12).
+           05  WS-MR-EMPL-FNAME             PIC X(9).
+           05  FILLER                       PIC X(9) VALUE SPACES.
+           05  WS-MR-MAR-STAT               PIC X(1).
+           05  WS-MR-EXEMPTIONS             PIC 9(2).
+           05  FILLER                       PIC X(7) VALUE SPACES.
+           05  WS-MR-EARN-THIS-PER          PIC 9(5)V99.
+           05  WS-MR-YTD-EARN               PIC 9(6)V99.
+           05  WS-MR-PAY-FREQ               PIC X(1).
+           05  FILLER                       PIC X(5) VALUE SPACES.
+      *
+       01  WS-TRANS-WORK.
+           05  WS-TR-TRANS-CODE             PIC X(1).
+               88  WS-TR-ADD                    VALUE "A".
+               88  WS-TR-CHANGE                 VALUE "C".
+               88  WS-TR-DELETE                 VALUE "D".
+           05  WS-TR-EMPL-NUM.
+               10  WS-TR-EMPL-NUM-3         PIC X(3).
+               10  WS-TR-EMPL-NUM-2         PIC X(2).
+               10  WS-TR-EMPL-NUM-4         PIC X(4).
+           05  WS-TR-EMPL-LNAME             PIC X(12).
+           05  WS-TR-EMPL-FNAME             PIC X(9).
+           05  WS-TR-MAR-STAT               PIC X(1).
+           05  WS-TR-EXEMPTIONS             PIC 9(2).
+           05  WS-TR-EARN-THIS-PER          PIC 9(5)V99.
+           05  WS-TR-PAY-FREQ               PIC X(1).
+           05  FILLER                       PIC X(8) VALUE SPACES.
+      *
+       01  WS-AUDIT-HEADING.
+           05  FILLER                       PIC X(10) VALUE "EMPLOYEE".
+           05  FILLER                       PIC X(10) VALUE "MAINT".
+           05  FILLER                       PIC X(9)  VALUE "AUDIT LOG".
+           05  FILLER                       PIC X(3)  VALUE SPACES.
+           05  WS-AH-RUN-DATE.
+               10  WS-AH-MONTH              PIC X(2).
+               10  FILLER                   PIC X(1) VALUE "/".
+               10  WS-AH-DAY                PIC X(2).
+               10  FILLER                   PIC X(1) VALUE "/".
+               10  WS-AH-YEAR               PIC X(2).
+           05  FILLER                       PIC X(85) VALUE SPACES.
+      *
+       01  WS-AUDIT-DETAIL-LINE.
+           05  AL-SSN-OUT.
+               10  AL-SSN-3-OUT             PIC X(3).
+               10  AL-DASH-1-OUT            PIC X(1) VALUE "-".
+               10  AL-SSN-2-OUT             PIC X(2).
+               10  AL-DASH-2-OUT            PIC X(1) VALUE "-".
+               10  AL-SSN-4-OUT             PIC X(4).
+           05  FILLER                       PIC X(2) VALUE SPACES.
+           05  AL-ACTION-OUT                PIC X(10).
+           05  FILLER                       PIC X(2) VALUE SPACES.
+           05  AL-MESSAGE-OUT               PIC X(30).
+           05  FILLER                       PIC X(75) VALUE SPACES.
+      *
+       01  WS-AUDIT-TOTAL-LINE.
+           05  FILLER                       PIC X(6) VALUE "ADDED-".
+           05  WS-AT-ADD-OUT                PIC ZZ,ZZ9.
+           05  FILLER                       PIC X(3) VALUE SPACES.
+           05  FILLER                       PIC X(8) VALUE "CHANGED-".
+           05  WS-AT-CHANGE-OUT             PIC ZZ,ZZ9.
+           05  FILLER                       PIC X(3) VALUE SPACES.
+           05  FILLER                       PIC X(8) VALUE "DELETED-".
+           05  WS-AT-DELETE-OUT             PIC ZZ,ZZ9.
+           05  FILLER                       PIC X(3) VALUE SPACES.
+           05  FILLER                       PIC X(9) VALUE "REJECTED-".
+           05  WS-AT-REJECT-OUT             PIC ZZ,ZZ9.
+           05  FILLER                       PIC X(63) VALUE SPACES.
+      *
+      *
+      *
+       PROCEDURE DIVISION.
+      *
+      *
+       A00-MAINLINE-PARA.
+           OPEN I-O    EARNINGS-FILE-IO.
+           OPEN INPUT  TRANS-FILE-IN
+                OUTPUT AUDIT-LOG-OUT.
+           PERFORM B10-INIT-PARA.
+           PERFORM B70-READ-TRANS-PARA.
+           PERFORM B20-PROCESS-PARA
+               UNTIL WS-TRANS-EOF-SW = "Y".
+           PERFORM C20-TOTALS-PARA.
+           CLOSE EARNINGS-FILE-IO
+                 TRANS-FILE-IN
+                 AUDIT-LOG-OUT.
+           STOP RUN.
+      *
+      *
+       B10-INIT-PARA.
+           MOVE "N" TO WS-TRANS-EOF-SW.
+           MOVE ZEROS TO WS-ADD-CNT WS-CHANGE-CNT WS-DELETE-CNT
+                         WS-REJECT-CNT.
+           ACCEPT DATE-ACCEPT FROM DATE.
+           MOVE WS-MONTH TO WS-AH-MONTH.
+           MOVE WS-DAY TO WS-AH-DAY.
+           MOVE WS-YEAR TO WS-AH-YEAR.
+           PERFORM C10-AUDIT-HEADER-PARA.
+      *
+      *
+       B20-PROCESS-PARA.
+           PERFORM B60-VALIDATE-TRANS-PARA.
+           IF WS-VALID-SW = "N" THEN
+               PERFORM C30-LOG-REJECT-PARA
+           ELSE
+               IF WS-TR-ADD THEN
+                   PERFORM B30-ADD-PARA
+               ELSE
+                   IF WS-TR-CHANGE THEN
+                       PERFORM B40-CHANGE-PARA
+                   ELSE
+                       PERFORM B45-DELETE-PARA
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM B70-READ-TRANS-PARA.
+      *
+      *
+       B30-ADD-PARA.
+           MOVE SPACES TO WS-MASTER-WORK.
+           MOVE ZEROS TO WS-MR-YTD-EARN.
+           MOVE WS-TR-EMPL-NUM-3 TO WS-MR-EMPL-NUM-3.
+           MOVE WS-TR-EMPL-NUM-2 TO WS-MR-EMPL-NUM-2.
+           MOVE WS-TR-EMPL-NUM-4 TO WS-MR-EMPL-NUM-4.
+           MOVE WS-TR-EMPL-LNAME TO WS-MR-EMPL-LNAME.
+           MOVE WS-TR-EMPL-FNAME TO WS-MR-EMPL-FNAME.
+           MOVE WS-TR-MAR-STAT TO WS-MR-MAR-STAT.
+           MOVE WS-TR-EXEMPTIONS TO WS-MR-EXEMPTIONS.
+           MOVE WS-TR-EARN-THIS-PER TO WS-MR-EARN-THIS-PER.
+           MOVE WS-TR-PAY-FREQ TO WS-MR-PAY-FREQ.
+           MOVE WS-MASTER-WORK TO ER-MASTER-REC-IO.
+           WRITE ER-MASTER-REC-IO
+               INVALID KEY
+                   MOVE "EMPLOYEE ALREADY ON FILE" TO WS-REJECT-REASON
+                   PERFORM C30-LOG-REJECT-PARA
+               NOT INVALID KEY
+                   ADD 1 TO WS-ADD-CNT
+                   MOVE "ADDED" TO WS-ACTION-TEXT
+                   PERFORM C40-LOG-APPLIED-PARA
+           END-WRITE.
+      *
+      *
+       B40-CHANGE-PARA.
+           MOVE WS-TR-EMPL-NUM TO ER-EMPL-NUM-IO.
+           READ EARNINGS-FILE-IO INTO WS-MASTER-WORK
+               INVALID KEY
+                   MOVE "EMPLOYEE NOT ON FILE" TO WS-REJECT-REASON
+                   PERFORM C30-LOG-REJECT-PARA
+               NOT INVALID KEY
+                   MOVE WS-TR-EMPL-LNAME TO WS-MR-EMPL-LNAME
+                   MOVE WS-TR-EMPL-FNAME TO WS-MR-EMPL-FNAME
+                   MOVE WS-TR-MAR-STAT TO WS-MR-MAR-STAT
+                   MOVE WS-TR-EXEMPTIONS TO WS-MR-EXEMPTIONS
+                   MOVE WS-TR-EARN-THIS-PER TO WS-MR-EARN-THIS-PER
+                   MOVE WS-TR-PAY-FREQ TO WS-MR-PAY-FREQ
+                   MOVE WS-MASTER-WORK TO ER-MASTER-REC-IO
+                   REWRITE ER-MASTER-REC-IO
+                   ADD 1 TO WS-CHANGE-CNT
+                   MOVE "CHANGED" TO WS-ACTION-TEXT
+                   PERFORM C40-LOG-APPLIED-PARA
+           END-READ.
+      *
+      *
+       B45-DELETE-PARA.
+           MOVE WS-TR-EMPL-NUM TO ER-EMPL-NUM-IO.
+           READ EARNINGS-FILE-IO INTO WS-MASTER-WORK
+               INVALID KEY
+                   MOVE "EMPLOYEE NOT ON FILE" TO WS-REJECT-REASON
+                   PERFORM C30-LOG-REJECT-PARA
+               NOT INVALID KEY
+                   DELETE EARNINGS-FILE-IO
+                   ADD 1 TO WS-DELETE-CNT
+                   MOVE "DELETED" TO WS-ACTION-TEXT
+                   PERFORM C40-LOG-APPLIED-PARA
+           END-READ.
+      *
+      *
+       B60-VALIDATE-TRANS-PARA.
+           MOVE "Y" TO WS-VALID-SW.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF NOT (WS-TR-ADD OR WS-TR-CHANGE OR WS-TR-DELETE) THEN
+               MOVE "N" TO WS-VALID-SW
+               MOVE "INVALID TRANSACTION CODE" TO WS-REJECT-REASON
+           ELSE
+               IF WS-TR-EMPL-NUM-3 NOT NUMERIC OR
+                  WS-TR-EMPL-NUM-2 NOT NUMERIC OR
+                  WS-TR-EMPL-NUM-4 NOT NUMERIC THEN
+                   MOVE "N" TO WS-VALID-SW
+                   MOVE "INVALID EMPLOYEE NUMBER" TO WS-REJECT-REASON
+               ELSE
+                   IF WS-TR-EXEMPTIONS NOT NUMERIC THEN
+                       MOVE "N" TO WS-VALID-SW
+                       MOVE "INVALID EXEMPTIONS" TO WS-REJECT-REASON
+                   ELSE
+                       IF WS-TR-EARN-THIS-PER NOT NUMERIC THEN
+                           MOVE "N" TO WS-VALID-SW
+                           MOVE "INVALID EARNINGS THIS PERIOD"
+                               TO WS-REJECT-REASON
+                       ELSE
+                           IF NOT (WS-TR-PAY-FREQ = "W" OR "B" OR "S"
+                                   OR "M" OR SPACE) THEN
+                               MOVE "N" TO WS-VALID-SW
+                               MOVE "INVALID PAY FREQUENCY"
+                                   TO WS-REJECT-REASON
+                           ELSE
+                               IF WS-TR-ADD AND
+                                  WS-TR-EMPL-LNAME = SPACES THEN
+                                   MOVE "N" TO WS-VALID-SW
+                                   MOVE "LAST NAME REQUIRED"
+                                       TO WS-REJECT-REASON
+                               ELSE
+                                   IF WS-TR-ADD AND
+                                      WS-TR-MAR-STAT = SPACE THEN
+                                       MOVE "N" TO WS-VALID-SW
+                                       MOVE "MARITAL STATUS REQUIRED"
+                                           TO WS-REJECT-REASON
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+      *
+       B70-READ-TRANS-PARA.
+           READ TRANS-FILE-IN INTO WS-TRANS-WORK
+               AT END
+                   MOVE "Y" TO WS-TRANS-EOF-SW
+           END-READ.
+      *
+      *
+       C10-AUDIT-HEADER-PARA.
+           WRITE AL-AUDIT-LINE-OUT FROM WS-AUDIT-HEADING
+               AFTER ADVANCING PAGE.
+           MOVE SPACES TO AL-AUDIT-LINE-OUT.
+           WRITE AL-AUDIT-LINE-OUT
+               AFTER ADVANCING 1 LINE.
+      *
+      *
+       C20-TOTALS-PARA.
+           MOVE WS-ADD-CNT TO WS-AT-ADD-OUT.
+           MOVE WS-CHANGE-CNT TO WS-AT-CHANGE-OUT.
+           MOVE WS-DELETE-CNT TO WS-AT-DELETE-OUT.
+           MOVE WS-REJECT-CNT TO WS-AT-REJECT-OUT.
+           MOVE SPACES TO AL-AUDIT-LINE-OUT.
+           WRITE AL-AUDIT-LINE-OUT
+               AFTER ADVANCING 1 LINE.
+           WRITE AL-AUDIT-LINE-OUT FROM WS-AUDIT-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+      *
+      *
+       C30-LOG-REJECT-PARA.
+           ADD 1 TO WS-REJECT-CNT.
+           MOVE SPACES TO WS-AUDIT-DETAIL-LINE.
+           MOVE WS-TR-EMPL-NUM-3 TO AL-SSN-3-OUT.
+           MOVE WS-TR-EMPL-NUM-2 TO AL-SSN-2-OUT.
+           MOVE WS-TR-EMPL-NUM-4 TO AL-SSN-4-OUT.
+           MOVE "REJECTED" TO AL-ACTION-OUT.
+           MOVE WS-REJECT-REASON TO AL-MESSAGE-OUT.
+           WRITE AL-AUDIT-LINE-OUT FROM WS-AUDIT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+      *
+      *
+       C40-LOG-APPLIED-PARA.
+           MOVE SPACES TO WS-AUDIT-DETAIL-LINE.
+           MOVE WS-TR-EMPL-NUM-3 TO AL-SSN-3-OUT.
+           MOVE WS-TR-EMPL-NUM-2 TO AL-SSN-2-OUT.
+           MOVE WS-TR-EMPL-NUM-4 TO AL-SSN-4-OUT.
+           MOVE WS-ACTION-TEXT TO AL-ACTION-OUT.
+           MOVE SPACES TO AL-MESSAGE-OUT.
+           WRITE AL-AUDIT-LINE-OUT FROM WS-AUDIT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+      *
