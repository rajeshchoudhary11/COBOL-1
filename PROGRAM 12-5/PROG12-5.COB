@@ -0,0 +1,308 @@
+       IDENTIFICATION DIVISION.
+      *
+      *
+       PROGRAM-ID.    PROG12-5.
+      *AUTHOR.        ERIC.
+      *INSTALLATION.  WSC.
+      *DATE-WRITTEN.  MAY 12,2003.
+      *DATE-COMPILED. MAY 12,2003.
+      *SECURITY.      NONE.
+      *
+      *
+      * THIS PROGRAM RECONCILES THE CONTROL TOTALS WRITTEN BY
+      * PROG12-2 (CONTROL12.DAT) AND PROG13-3 (CONTROL13.DAT) AFTER
+      * A RUN AGAINST THE SAME EARNINGS.DAT MASTER. EACH CONTROL
+      * FILE HOLDS ONE RECORD GIVING THE SOURCE PROGRAM ID, THE
+      * NUMBER OF EMPLOYEES PROCESSED AND THE TOTAL EARNINGS
+      * ACCUMULATED. THIS PROGRAM COMPARES THE TWO EMPLOYEE COUNTS
+      * AND THE TWO EARNINGS TOTALS AND WRITES A ONE-PAGE
+      * RECONCILIATION REPORT SHOWING BOTH SETS OF FIGURES AND
+      * WHETHER THE RUN IS IN BALANCE OR OUT OF BALANCE.
+      *
+      *
+      *
+       ENVIRONMENT DIVISION.
+      *
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT CONTROL12-FILE-IN
+               ASSIGN TO "CONTROL12.DAT"
+               FILE STATUS IS WS-CONTROL12-STAT.
+           SELECT CONTROL13-FILE-IN
+               ASSIGN TO "CONTROL13.DAT"
+               FILE STATUS IS WS-CONTROL13-STAT.
+           SELECT RECON-REPORT-OUT
+               ASSIGN TO "PROG12-5_OUT.DAT".
+      *
+      *
+      *
+       DATA DIVISION.
+      *
+      *
+       FILE SECTION.
+      *
+       FD  CONTROL12-FILE-IN
+               RECORD CONTAINS 20 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS CT-CONTROL12-REC-IN.
+      *
+       01  CT-CONTROL12-REC-IN.
+           05  CT-SOURCE-ID-12-IN           PIC X(4).
+           05  CT-EMPL-CNT-12-IN            PIC 9(5).
+           05  CT-TOTAL-EARN-12-IN          PIC 9(9)V99.
+      *
+       FD  CONTROL13-FILE-IN
+               RECORD CONTAINS 20 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS CT-CONTROL13-REC-IN.
+      *
+       01  CT-CONTROL13-REC-IN.
+           05  CT-SOURCE-ID-13-IN           PIC X(4).
+           05  CT-EMPL-CNT-13-IN            PIC 9(5).
+           05  CT-TOTAL-EARN-13-IN          PIC 9(9)V99.
+      *
+       FD  RECON-REPORT-OUT
+               RECORD CONTAINS 132 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS RC-REPORT-OUT.
+      *
+       01  RC-REPORT-OUT                    PIC X(132).
+      *
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *
+       01  WS-PAGE-LAYOUT.
+           05  WS-PAGE-COUNT               PIC 9(3).
+           05  WS-LINES-USED               PIC 99.
+      *
+       01  WS-SWITCHES.
+           05  WS-CNT-BALANCE-SW           PIC X(1).
+           05  WS-EARN-BALANCE-SW          PIC X(1).
+           05  WS-CONTROL-MISSING-SW       PIC X(1).
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-CONTROL12-STAT           PIC X(2).
+           05  WS-CONTROL13-STAT           PIC X(2).
+      *
+       01  WS-DATE-ACCEPT.
+           05  DATE-ACCEPT                  PIC X(6).
+           05  DATE-WS REDEFINES DATE-ACCEPT.
+               10  WS-YEAR                  PIC X(2).
+               10  WS-MONTH                 PIC X(2).
+               10  WS-DAY                   PIC X(2).
+      *
+       01  WS-HEADING.
+           05  FILLER                      PIC X(9) VALUE "CONTROL".
+           05  FILLER                      PIC X VALUE SPACE.
+           05  FILLER                      PIC X(5) VALUE "TOTAL".
+           05  FILLER                      PIC X VALUE SPACE.
+           05  FILLER                      PIC X(14) VALUE
+                                                "RECONCILIATION".
+           05  FILLER                      PIC X VALUE SPACE.
+           05  FILLER                      PIC X(6) VALUE "REPORT".
+           05  FILLER                      PIC X VALUE SPACE.
+           05  FILLER                      PIC X(6) VALUE "(12-5)".
+           05  FILLER                      PIC X(6) VALUE SPACES.
+           05  WS-RUN-DATE-OUT.
+               10  WS-MONTH-OUT            PIC X(2).
+               10  FILLER                  PIC X(1) VALUE "-".
+               10  WS-DAY-OUT              PIC X(2).
+               10  FILLER                  PIC X(1) VALUE "-".
+               10  WS-YEAR-OUT             PIC X(2).
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  FILLER                      PIC X(4) VALUE "PAGE".
+           05  FILLER                      PIC X.
+           05  WS-PAGE-OUT                 PIC ZZ9.
+           05  FILLER                      PIC X(63) VALUE SPACES.
+      *
+       01  WS-COL-HEADING.
+           05  FILLER                      PIC X(5) VALUE SPACES.
+           05  FILLER                      PIC X(6) VALUE "SOURCE".
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  FILLER                      PIC X(6) VALUE "EMPL".
+           05  FILLER                      PIC X(6) VALUE SPACES.
+           05  FILLER                      PIC X(5) VALUE "TOTAL".
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(8) VALUE "EARNINGS".
+           05  FILLER                      PIC X(82) VALUE SPACES.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER                      PIC X(5) VALUE SPACES.
+           05  DL-SOURCE-ID-OUT            PIC X(4).
+           05  FILLER                      PIC X(6) VALUE SPACES.
+           05  DL-EMPL-CNT-OUT             PIC ZZZZ9.
+           05  FILLER                      PIC X(5) VALUE SPACES.
+           05  DL-TOTAL-EARN-OUT           PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(87) VALUE SPACES.
+      *
+       01  WS-MISSING-LINE.
+           05  FILLER                      PIC X(5) VALUE SPACES.
+           05  ML-MESSAGE-OUT              PIC X(60).
+           05  FILLER                      PIC X(67) VALUE SPACES.
+      *
+       01  WS-DIFF-LINE.
+           05  FILLER                      PIC X(5) VALUE SPACES.
+           05  FILLER                      PIC X(10) VALUE "DIFFERENCE".
+           05  FILLER                      PIC X(1) VALUE SPACES.
+           05  DF-EMPL-CNT-OUT             PIC -ZZZZ9.
+           05  FILLER                      PIC X(5) VALUE SPACES.
+           05  DF-TOTAL-EARN-OUT           PIC -ZZ,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(86) VALUE SPACES.
+      *
+       01  WS-RESULT-LINE.
+           05  FILLER                      PIC X(5) VALUE SPACES.
+           05  RL-CNT-RESULT-OUT           PIC X(29).
+           05  FILLER                      PIC X(5) VALUE SPACES.
+           05  RL-EARN-RESULT-OUT          PIC X(23).
+           05  FILLER                      PIC X(70) VALUE SPACES.
+      *
+       01  WS-EMPL-CNT-DIFF                PIC S9(5).
+       01  WS-TOTAL-EARN-DIFF              PIC S9(9)V99.
+      *
+      *
+      *
+       PROCEDURE DIVISION.
+      *
+      *
+       A00-MAINLINE-PARA.
+           MOVE "N" TO WS-CONTROL-MISSING-SW.
+           OPEN INPUT  CONTROL12-FILE-IN
+                       CONTROL13-FILE-IN
+                OUTPUT RECON-REPORT-OUT.
+           PERFORM B10-INIT-PARA.
+           IF WS-CONTROL12-STAT NOT = "00" OR
+               WS-CONTROL13-STAT NOT = "00" THEN
+               MOVE "Y" TO WS-CONTROL-MISSING-SW
+           ELSE
+               PERFORM B20-READ-CONTROLS-PARA
+           END-IF.
+           IF WS-CONTROL-MISSING-SW = "Y" THEN
+               PERFORM C40-MISSING-PARA
+           ELSE
+               PERFORM B30-COMPARE-PARA
+               PERFORM C20-DETAIL-PARA
+               PERFORM C30-RESULT-PARA
+           END-IF.
+           CLOSE CONTROL12-FILE-IN
+                 CONTROL13-FILE-IN
+                 RECON-REPORT-OUT.
+           STOP RUN.
+      *
+      *
+       B10-INIT-PARA.
+           MOVE ZERO TO WS-LINES-USED.
+           MOVE 1 TO WS-PAGE-COUNT.
+           ACCEPT DATE-ACCEPT FROM DATE.
+           MOVE WS-MONTH TO WS-MONTH-OUT.
+           MOVE WS-DAY TO WS-DAY-OUT.
+           MOVE WS-YEAR TO WS-YEAR-OUT.
+           PERFORM C10-HEADINGS-PARA.
+      *
+      *
+       B20-READ-CONTROLS-PARA.
+           READ CONTROL12-FILE-IN INTO CT-CONTROL12-REC-IN
+               AT END
+                   MOVE "Y" TO WS-CONTROL-MISSING-SW
+                   MOVE SPACES TO CT-CONTROL12-REC-IN
+           END-READ.
+           READ CONTROL13-FILE-IN INTO CT-CONTROL13-REC-IN
+               AT END
+                   MOVE "Y" TO WS-CONTROL-MISSING-SW
+                   MOVE SPACES TO CT-CONTROL13-REC-IN
+           END-READ.
+      *
+      *
+       B30-COMPARE-PARA.
+           COMPUTE WS-EMPL-CNT-DIFF =
+               CT-EMPL-CNT-12-IN - CT-EMPL-CNT-13-IN.
+           COMPUTE WS-TOTAL-EARN-DIFF =
+               CT-TOTAL-EARN-12-IN - CT-TOTAL-EARN-13-IN.
+           IF WS-EMPL-CNT-DIFF = 0 THEN
+               MOVE "Y" TO WS-CNT-BALANCE-SW
+           ELSE
+               MOVE "N" TO WS-CNT-BALANCE-SW
+           END-IF.
+           IF WS-TOTAL-EARN-DIFF = 0 THEN
+               MOVE "Y" TO WS-EARN-BALANCE-SW
+           ELSE
+               MOVE "N" TO WS-EARN-BALANCE-SW
+           END-IF.
+      *
+      *
+       C10-HEADINGS-PARA.
+           MOVE WS-PAGE-COUNT TO WS-PAGE-OUT.
+           WRITE RC-REPORT-OUT FROM WS-HEADING
+               AFTER ADVANCING PAGE.
+           MOVE SPACES TO RC-REPORT-OUT.
+           WRITE RC-REPORT-OUT
+               AFTER ADVANCING 1 LINE.
+           WRITE RC-REPORT-OUT FROM WS-COL-HEADING
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO RC-REPORT-OUT.
+           WRITE RC-REPORT-OUT
+               AFTER ADVANCING 1 LINE.
+           ADD 4 TO WS-LINES-USED.
+           ADD 1 TO WS-PAGE-COUNT.
+      *
+      *
+       C20-DETAIL-PARA.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE CT-SOURCE-ID-12-IN TO DL-SOURCE-ID-OUT.
+           MOVE CT-EMPL-CNT-12-IN TO DL-EMPL-CNT-OUT.
+           MOVE CT-TOTAL-EARN-12-IN TO DL-TOTAL-EARN-OUT.
+           WRITE RC-REPORT-OUT FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE CT-SOURCE-ID-13-IN TO DL-SOURCE-ID-OUT.
+           MOVE CT-EMPL-CNT-13-IN TO DL-EMPL-CNT-OUT.
+           MOVE CT-TOTAL-EARN-13-IN TO DL-TOTAL-EARN-OUT.
+           WRITE RC-REPORT-OUT FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO WS-DIFF-LINE.
+           MOVE WS-EMPL-CNT-DIFF TO DF-EMPL-CNT-OUT.
+           MOVE WS-TOTAL-EARN-DIFF TO DF-TOTAL-EARN-OUT.
+           WRITE RC-REPORT-OUT FROM WS-DIFF-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 3 TO WS-LINES-USED.
+      *
+      *
+       C30-RESULT-PARA.
+           MOVE SPACES TO WS-RESULT-LINE.
+           IF WS-CNT-BALANCE-SW = "Y" THEN
+               MOVE "EMPLOYEE COUNT IN BALANCE" TO RL-CNT-RESULT-OUT
+           ELSE
+               MOVE "EMPLOYEE COUNT OUT OF BALANCE"
+                   TO RL-CNT-RESULT-OUT
+           END-IF.
+           IF WS-EARN-BALANCE-SW = "Y" THEN
+               MOVE "EARNINGS IN BALANCE" TO RL-EARN-RESULT-OUT
+           ELSE
+               MOVE "EARNINGS OUT OF BALANCE" TO RL-EARN-RESULT-OUT
+           END-IF.
+           WRITE RC-REPORT-OUT
+               AFTER ADVANCING 1 LINE.
+           WRITE RC-REPORT-OUT FROM WS-RESULT-LINE
+               AFTER ADVANCING 1 LINE.
+      *
+      *
+       C40-MISSING-PARA.
+           MOVE SPACES TO WS-MISSING-LINE.
+           IF WS-CONTROL12-STAT NOT = "00" THEN
+               MOVE "CONTROL12.DAT MISSING OR EMPTY - RECON SKIPPED"
+                   TO ML-MESSAGE-OUT
+           ELSE
+               IF WS-CONTROL13-STAT NOT = "00" THEN
+                   MOVE "CONTROL13.DAT MISSING OR EMPTY - RECON SKIPPED"
+                       TO ML-MESSAGE-OUT
+               ELSE
+                   MOVE "CONTROL FILE MISSING OR EMPTY - RECON SKIPPED"
+                       TO ML-MESSAGE-OUT
+               END-IF
+           END-IF.
+           WRITE RC-REPORT-OUT
+               AFTER ADVANCING 1 LINE.
+           WRITE RC-REPORT-OUT FROM WS-MISSING-LINE
+               AFTER ADVANCING 1 LINE.
